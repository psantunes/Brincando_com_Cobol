@@ -0,0 +1,322 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CPFLOTE.
+000030******************************************************
+000040***   OBJETIVO DO PROGRAMA - Ler um arquivo sequencial
+000050***   com CPFs nao formatados (11 digitos por registro)
+000060***   e gravar um arquivo de saida com o CPF mascarado
+000070***   no mesmo layout usado pelo MASCARACPF, permitindo
+000080***   rodar a mascaracao como job noturno sem operador.
+000090***   AUTOR: @PSAntunes
+000100***   DATA : 03/09/2023
+000110***
+000120***   HISTORICO DE ALTERACOES
+000130***   DATA       AUTOR  DESCRICAO
+000140***   09/08/2026 PSA    CRIACAO DO JOB DE LOTE DE CPF
+000150***   09/08/2026 PSA    VALIDACAO DO DIGITO VERIFICADOR
+000160***                     (MODULO 11) ANTES DE MASCARAR;
+000170***                     CPF INVALIDO E REJEITADO E NAO
+000180***                     E GRAVADO NO ARQUIVO DE SAIDA
+000190***   09/08/2026 PSA    GRAVA TRILHA DE AUDITORIA (VIA
+000200***                     GRAVALOG) PARA CADA CPF LIDO
+000210***   09/08/2026 PSA    PROGRAMA PASSA A SER CALLAVEL
+000220***                     (GOBACK NO LUGAR DE STOP RUN) PARA
+000230***                     PODER SER ACIONADO PELO MENU CPFMENU
+000240***   09/08/2026 PSA    REGISTROS COM CONTEUDO NAO NUMERICO
+000250***                     SAO CONTADOS A PARTE E REJEITADOS
+000260***                     SEM INTERROMPER O PROCESSAMENTO DO
+000270***                     RESTANTE DO ARQUIVO
+000280***   09/08/2026 PSA    PASSA A EMITIR RELATORIO FORMATADO
+000290***                     DO PROCESSAMENTO (VIA CPFRPT01), COM
+000300***                     CABECALHO, DETALHE POR CPF E TOTAIS
+000310***   09/08/2026 PSA    INCLUIDO CHECKPOINT/RESTART: A CADA
+000320***                     100 REGISTROS E GRAVADO O ARQUIVO
+000330***                     CPFCKP COM AS QUANTIDADES PROCESSADAS;
+000340***                     SE O JOB FOR REINICIADO, OS REGISTROS
+000350***                     JA PROCESSADOS SAO PULADOS NA ENTRADA
+000360***   09/08/2026 PSA    VALIDACAO E MASCARAMENTO DO CPF
+000370***                     PASSAM A SER FEITOS PELO SUBPROGRAMA
+000380***                     COMPARTILHADO CPFMASC, REMOVENDO A
+000390***                     LOGICA QUE ESTAVA DUPLICADA AQUI E
+000400***                     EM MASCARACPF
+000410***   09/08/2026 PSA    CPF-SAIDA PASSA A TER FILE STATUS E
+000420***                     A REABRIR COM OPEN OUTPUT QUANDO O
+000430***                     ARQUIVO NAO EXISTE AO RETOMAR (COMO
+000440***                     JA ERA FEITO PARA O RELATORIO); O
+000450***                     NUMERO DE PAGINA DO RELATORIO FICA
+000460***                     GRAVADO NO CHECKPOINT PARA NAO SER
+000470***                     REINICIADO AO RETOMAR O JOB
+000480******************************************************
+000490 ENVIRONMENT DIVISION.
+000500 CONFIGURATION SECTION.
+000510 SPECIAL-NAMES.
+000520     DECIMAL-POINT IS COMMA.
+000530 INPUT-OUTPUT SECTION.
+000540 FILE-CONTROL.
+000550     SELECT CPF-ENTRADA ASSIGN TO "CPFENT"
+000560         ORGANIZATION IS LINE SEQUENTIAL.
+000570     SELECT CPF-SAIDA   ASSIGN TO "CPFSAI"
+000580         ORGANIZATION IS LINE SEQUENTIAL
+000590         FILE STATUS IS WRK-FS-SAIDA.
+000600     SELECT CPF-CHECKPOINT ASSIGN TO "CPFCKP"
+000610         ORGANIZATION IS LINE SEQUENTIAL
+000620         FILE STATUS IS WRK-FS-CHECKPOINT.
+000630 DATA DIVISION.
+000640 FILE SECTION.
+000650 FD  CPF-ENTRADA.
+000660 01  CPF-REG-ENTRADA            PIC X(11).
+000670 FD  CPF-SAIDA.
+000680 01  CPF-REG-SAIDA              PIC X(14).
+000690 FD  CPF-CHECKPOINT.
+000700 01  CKP-REGISTRO.
+000710     05  CKP-QTD-LIDOS          PIC 9(07).
+000720     05  FILLER                 PIC X(01).
+000730     05  CKP-QTD-REJEITADOS     PIC 9(07).
+000740     05  FILLER                 PIC X(01).
+000750     05  CKP-QTD-FORMATO-INVALIDO PIC 9(07).
+000760     05  FILLER                 PIC X(01).
+000770     05  CKP-NUM-PAGINA         PIC 9(04).
+000780 WORKING-STORAGE SECTION.
+000790 01  WRK-CPF-AREA.
+000800     05  WRK-CPF-DIGITO         PIC 9 OCCURS 11 TIMES.
+000810 01  WRK-CPF REDEFINES WRK-CPF-AREA
+000820                                PIC 9(11).
+000830 77  WRK-CPF-VALIDO             PIC X(01)  VALUE 'S'.
+000840     88  WRK-CPF-VALIDO-SIM                VALUE 'S'.
+000850 77  WRK-IDX                    PIC 9(02)  COMP VALUE ZERO.
+000860 77  WRK-FIM-ARQUIVO            PIC X(01)  VALUE 'N'.
+000870     88  WRK-FIM-ARQUIVO-SIM               VALUE 'S'.
+000880 77  WRK-QTD-LIDOS              PIC 9(07)  COMP VALUE ZERO.
+000890 77  WRK-QTD-REJEITADOS         PIC 9(07)  COMP VALUE ZERO.
+000900 77  WRK-QTD-FORMATO-INVALIDO   PIC 9(07)  COMP VALUE ZERO.
+000910 77  WRK-QTD-JA-PROCESSADOS     PIC 9(07)  COMP VALUE ZERO.
+000920 77  WRK-NUM-PAGINA-CKP         PIC 9(04)  COMP VALUE ZERO.
+000930 77  WRK-IDX-SKIP               PIC 9(07)  COMP VALUE ZERO.
+000940 77  WRK-QUOCIENTE-CKP          PIC 9(07)  COMP VALUE ZERO.
+000950 77  WRK-RESTO-CKP              PIC 9(07)  COMP VALUE ZERO.
+000960 77  WRK-FS-CHECKPOINT          PIC X(02)  VALUE SPACES.
+000970     88  WRK-FS-CHECKPOINT-OK               VALUE '00'.
+000980 77  WRK-FS-SAIDA               PIC X(02)  VALUE SPACES.
+000990     88  WRK-FS-SAIDA-NAO-EXISTE             VALUE '35'.
+001000 77  WRK-SOMA-HASH              PIC 9(08)  COMP VALUE ZERO.
+001010 77  WRK-QUOCIENTE-HASH         PIC 9(08)  COMP VALUE ZERO.
+001020 77  WRK-HASH                   PIC 9(06)  VALUE ZERO.
+001030 COPY GRAVALOP.
+001040 COPY RPTLOTEP.
+001050 COPY CPFMASCP.
+001060 PROCEDURE DIVISION.
+001070******************************************************
+001080*    0000-MAINLINE - ROTINA PRINCIPAL DO JOB DE LOTE
+001090******************************************************
+001100 0000-MAINLINE.
+001110     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+001120     PERFORM 2000-PROCESSAR-ARQUIVO THRU 2000-EXIT
+001130         UNTIL WRK-FIM-ARQUIVO-SIM.
+001140     PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+001150     GOBACK.
+001160******************************************************
+001170*    1000-INICIALIZAR - ABRE ARQUIVOS E LE 1o REGISTRO
+001180******************************************************
+001190 1000-INICIALIZAR.
+001200     OPEN INPUT  CPF-ENTRADA.
+001210     MOVE ZEROS TO WRK-QTD-LIDOS.
+001220     MOVE ZEROS TO WRK-QTD-REJEITADOS.
+001230     MOVE ZEROS TO WRK-QTD-FORMATO-INVALIDO.
+001240     PERFORM 1050-VERIFICAR-CHECKPOINT THRU 1050-EXIT.
+001250     IF WRK-QTD-JA-PROCESSADOS > ZERO
+001260         OPEN EXTEND CPF-SAIDA
+001270         IF WRK-FS-SAIDA-NAO-EXISTE
+001280             OPEN OUTPUT CPF-SAIDA
+001290         END-IF
+001300         MOVE '4' TO RP-FUNCAO
+001310         MOVE WRK-NUM-PAGINA-CKP TO RP-NUM-PAGINA
+001320         CALL 'CPFRPT01' USING RP-PARM
+001330         PERFORM 2900-LER-PROXIMO THRU 2900-EXIT
+001340             VARYING WRK-IDX-SKIP FROM 1 BY 1
+001350             UNTIL WRK-IDX-SKIP > WRK-QTD-JA-PROCESSADOS
+001360                 OR WRK-FIM-ARQUIVO-SIM
+001370     ELSE
+001380         OPEN OUTPUT CPF-SAIDA
+001390         MOVE '1' TO RP-FUNCAO
+001400         CALL 'CPFRPT01' USING RP-PARM
+001410     END-IF.
+001420     PERFORM 2900-LER-PROXIMO THRU 2900-EXIT.
+001430 1000-EXIT.
+001440     EXIT.
+001450******************************************************
+001460*    1050-VERIFICAR-CHECKPOINT - PROCURA UM CHECKPOINT
+001470*    DE UMA EXECUCAO ANTERIOR (CPFCKP) E, SE ENCONTRADO,
+001480*    RECUPERA AS QUANTIDADES JA PROCESSADAS PARA QUE O
+001490*    JOB POSSA PULAR OS REGISTROS JA TRATADOS
+001500******************************************************
+001510 1050-VERIFICAR-CHECKPOINT.
+001520     MOVE ZERO TO WRK-QTD-JA-PROCESSADOS.
+001530     OPEN INPUT CPF-CHECKPOINT.
+001540     IF WRK-FS-CHECKPOINT-OK
+001550         READ CPF-CHECKPOINT
+001560             AT END CONTINUE
+001570         END-READ
+001580         MOVE CKP-QTD-LIDOS TO WRK-QTD-JA-PROCESSADOS
+001590         MOVE CKP-QTD-LIDOS TO WRK-QTD-LIDOS
+001600         MOVE CKP-QTD-REJEITADOS TO WRK-QTD-REJEITADOS
+001610         MOVE CKP-QTD-FORMATO-INVALIDO TO WRK-QTD-FORMATO-INVALIDO
+001620         MOVE CKP-NUM-PAGINA TO WRK-NUM-PAGINA-CKP
+001630         CLOSE CPF-CHECKPOINT
+001640     END-IF.
+001650 1050-EXIT.
+001660     EXIT.
+001670******************************************************
+001680*    2000-PROCESSAR-ARQUIVO - VALIDA, MASCARA E GRAVA
+001690*    1 CPF; REGISTROS INVALIDOS SAO REJEITADOS
+001700******************************************************
+001710 2000-PROCESSAR-ARQUIVO.
+001720     ADD 1 TO WRK-QTD-LIDOS.
+001730     IF CPF-REG-ENTRADA IS NUMERIC
+001740         MOVE CPF-REG-ENTRADA TO WRK-CPF
+001750         PERFORM 3000-PROCESSAR-CPF THRU 3000-EXIT
+001760     ELSE
+001770         MOVE ZEROS TO WRK-CPF
+001780         MOVE 'N' TO WRK-CPF-VALIDO
+001790         MOVE SPACES TO CM-SAIDA-MASCARADA
+001800         ADD 1 TO WRK-QTD-FORMATO-INVALIDO
+001810     END-IF.
+001820     IF WRK-CPF-VALIDO-SIM
+001830         MOVE CM-SAIDA-MASCARADA TO CPF-REG-SAIDA
+001840         WRITE CPF-REG-SAIDA
+001850     ELSE
+001860         ADD 1 TO WRK-QTD-REJEITADOS
+001870     END-IF.
+001880     PERFORM 7000-REGISTRAR-AUDITORIA THRU 7000-EXIT.
+001890     PERFORM 7100-IMPRIMIR-DETALHE-RELATORIO THRU 7100-EXIT.
+001900     DIVIDE WRK-QTD-LIDOS BY 100 GIVING WRK-QUOCIENTE-CKP
+001910         REMAINDER WRK-RESTO-CKP.
+001920     IF WRK-RESTO-CKP = ZERO
+001930         PERFORM 8000-GRAVAR-CHECKPOINT THRU 8000-EXIT
+001940     END-IF.
+001950     PERFORM 2900-LER-PROXIMO THRU 2900-EXIT.
+001960 2000-EXIT.
+001970     EXIT.
+001980******************************************************
+001990*    2900-LER-PROXIMO - LEITURA DO ARQUIVO DE ENTRADA
+002000******************************************************
+002010 2900-LER-PROXIMO.
+002020     READ CPF-ENTRADA
+002030         AT END MOVE 'S' TO WRK-FIM-ARQUIVO
+002040     END-READ.
+002050 2900-EXIT.
+002060     EXIT.
+002070******************************************************
+002080*    3000-PROCESSAR-CPF - MONTA OS PARAMETROS E CHAMA O
+002090*    SUBPROGRAMA CPFMASC PARA VALIDAR E MASCARAR O CPF
+002100******************************************************
+002110 3000-PROCESSAR-CPF.
+002120     MOVE 'F' TO CM-TIPO-DOC.
+002130     MOVE 'T' TO CM-MODO-MASCARA.
+002140     MOVE SPACES TO CM-ENTRADA.
+002150     MOVE CPF-REG-ENTRADA TO CM-ENTRADA(1:11).
+002160     CALL 'CPFMASC' USING CM-PARM.
+002170     MOVE CM-VALIDO TO WRK-CPF-VALIDO.
+002180 3000-EXIT.
+002190     EXIT.
+002200******************************************************
+002210*    9000-FINALIZAR - FECHA ARQUIVOS E EMITE RESUMO
+002220******************************************************
+002230 9000-FINALIZAR.
+002240     CLOSE CPF-ENTRADA CPF-SAIDA.
+002250     DISPLAY 'REGISTROS LIDOS......: ' WRK-QTD-LIDOS.
+002260     DISPLAY 'REGISTROS REJEITADOS.: ' WRK-QTD-REJEITADOS.
+002270     DISPLAY 'FORMATO INVALIDO.....: ' WRK-QTD-FORMATO-INVALIDO.
+002280     MOVE '3' TO RP-FUNCAO.
+002290     MOVE WRK-QTD-LIDOS TO RP-QTD-LIDOS.
+002300     MOVE WRK-QTD-REJEITADOS TO RP-QTD-REJEITADOS.
+002310     MOVE WRK-QTD-FORMATO-INVALIDO TO RP-QTD-FORMATO-INVALIDO.
+002320     CALL 'CPFRPT01' USING RP-PARM.
+002330     PERFORM 8100-LIMPAR-CHECKPOINT THRU 8100-EXIT.
+002340 9000-EXIT.
+002350     EXIT.
+002360******************************************************
+002370*    6000-CALCULAR-HASH-CPF - CHECKSUM SIMPLES (NAO
+002380*    CRIPTOGRAFICO) DO CPF LIDO, USADO APENAS NA
+002390*    TRILHA DE AUDITORIA NO LUGAR DO NUMERO EM CLARO
+002400******************************************************
+002410 6000-CALCULAR-HASH-CPF.
+002420     MOVE ZERO TO WRK-SOMA-HASH.
+002430     PERFORM 6010-SOMAR-HASH-CPF THRU 6010-EXIT
+002440         VARYING WRK-IDX FROM 1 BY 1 UNTIL WRK-IDX > 11.
+002450     DIVIDE WRK-SOMA-HASH BY 999983 GIVING WRK-QUOCIENTE-HASH
+002460         REMAINDER WRK-HASH.
+002470 6000-EXIT.
+002480     EXIT.
+002490 6010-SOMAR-HASH-CPF.
+002500     COMPUTE WRK-SOMA-HASH = WRK-SOMA-HASH +
+002510         (WRK-CPF-DIGITO(WRK-IDX) * WRK-IDX).
+002520 6010-EXIT.
+002530     EXIT.
+002540******************************************************
+002550*    7000-REGISTRAR-AUDITORIA - GRAVA A TRANSACAO DE
+002560*    MASCARAMENTO DE 1 CPF DO LOTE NA TRILHA DE
+002570*    AUDITORIA, VALIDO OU REJEITADO
+002580******************************************************
+002590 7000-REGISTRAR-AUDITORIA.
+002600     PERFORM 6000-CALCULAR-HASH-CPF THRU 6000-EXIT.
+002610     MOVE 11 TO GL-TAM-ENTRADA.
+002620     MOVE WRK-HASH TO GL-HASH-ENTRADA.
+002630     MOVE 'CPFLOTE ' TO GL-JOB-ID.
+002640     IF WRK-CPF-VALIDO-SIM
+002650         MOVE 'S' TO GL-STATUS
+002660         MOVE CM-SAIDA-MASCARADA TO GL-SAIDA-MASCARADA
+002670     ELSE
+002680         MOVE 'N' TO GL-STATUS
+002690         MOVE SPACES TO GL-SAIDA-MASCARADA
+002700     END-IF.
+002710     CALL 'GRAVALOG' USING GL-PARM.
+002720 7000-EXIT.
+002730     EXIT.
+002740******************************************************
+002750*    7100-IMPRIMIR-DETALHE-RELATORIO - ENVIA A LINHA
+002760*    DE DETALHE DO CPF PROCESSADO PARA O RELATORIO
+002770*    FORMATADO (CPFRPT01)
+002780******************************************************
+002790 7100-IMPRIMIR-DETALHE-RELATORIO.
+002800     MOVE '2' TO RP-FUNCAO.
+002810     MOVE WRK-QTD-LIDOS TO RP-SEQUENCIA.
+002820     MOVE GL-STATUS TO RP-STATUS.
+002830     IF WRK-CPF-VALIDO-SIM
+002840         MOVE CM-SAIDA-MASCARADA TO RP-CPF-MASCARADO
+002850     ELSE
+002860         MOVE SPACES TO RP-CPF-MASCARADO
+002870     END-IF.
+002880     CALL 'CPFRPT01' USING RP-PARM.
+002890 7100-EXIT.
+002900     EXIT.
+002910******************************************************
+002920*    8000-GRAVAR-CHECKPOINT - GRAVA NO ARQUIVO CPFCKP
+002930*    AS QUANTIDADES PROCESSADAS ATE O MOMENTO, PARA QUE
+002940*    O JOB POSSA SER RETOMADO SE FOR INTERROMPIDO
+002950******************************************************
+002960 8000-GRAVAR-CHECKPOINT.
+002970     MOVE SPACES TO CKP-REGISTRO.
+002980     MOVE WRK-QTD-LIDOS TO CKP-QTD-LIDOS.
+002990     MOVE WRK-QTD-REJEITADOS TO CKP-QTD-REJEITADOS.
+003000     MOVE WRK-QTD-FORMATO-INVALIDO TO CKP-QTD-FORMATO-INVALIDO.
+003010     MOVE RP-NUM-PAGINA TO CKP-NUM-PAGINA.
+003020     OPEN OUTPUT CPF-CHECKPOINT.
+003030     WRITE CKP-REGISTRO.
+003040     CLOSE CPF-CHECKPOINT.
+003050 8000-EXIT.
+003060     EXIT.
+003070******************************************************
+003080*    8100-LIMPAR-CHECKPOINT - ZERA O ARQUIVO DE
+003090*    CHECKPOINT AO FINAL DE UM PROCESSAMENTO COMPLETO,
+003100*    PARA QUE UMA PROXIMA EXECUCAO COMECE DO INICIO
+003110******************************************************
+003120 8100-LIMPAR-CHECKPOINT.
+003130     MOVE SPACES TO CKP-REGISTRO.
+003140     MOVE ZEROS TO CKP-QTD-LIDOS.
+003150     MOVE ZEROS TO CKP-QTD-REJEITADOS.
+003160     MOVE ZEROS TO CKP-QTD-FORMATO-INVALIDO.
+003170     MOVE ZEROS TO CKP-NUM-PAGINA.
+003180     OPEN OUTPUT CPF-CHECKPOINT.
+003190     WRITE CKP-REGISTRO.
+003200     CLOSE CPF-CHECKPOINT.
+003210 8100-EXIT.
+003220     EXIT.
