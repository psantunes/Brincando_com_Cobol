@@ -0,0 +1,21 @@
+000010******************************************************
+000020***   COPYBOOK CPFMASCP - LAYOUT DOS PARAMETROS DE
+000030***   CHAMADA DO SUBPROGRAMA CPFMASC, QUE CENTRALIZA A
+000040***   VALIDACAO (MODULO 11) E O MASCARAMENTO DE CPF/CNPJ
+000050***   PARA QUALQUER PROGRAMA CHAMADOR (MASCARACPF,
+000060***   CPFLOTE, OU FUTUROS PROGRAMAS QUE PRECISEM DESTA
+000070***   REGRA SEM REPETIR O CALCULO DO DIGITO VERIFICADOR)
+000080***   AUTOR: @PSAntunes
+000090***   DATA : 09/08/2026
+000100******************************************************
+000110 01  CM-PARM.
+000120     05  CM-TIPO-DOC            PIC X(01).
+000130         88  CM-TIPO-CPF                   VALUE 'F'.
+000140         88  CM-TIPO-CNPJ                  VALUE 'J'.
+000150     05  CM-MODO-MASCARA        PIC X(01).
+000160         88  CM-MASCARA-TOTAL              VALUE 'T'.
+000170         88  CM-MASCARA-PARCIAL            VALUE 'P'.
+000180     05  CM-ENTRADA             PIC X(14).
+000190     05  CM-VALIDO              PIC X(01).
+000200         88  CM-VALIDO-SIM                 VALUE 'S'.
+000210     05  CM-SAIDA-MASCARADA     PIC X(20).
