@@ -0,0 +1,354 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CPFMASC.
+000030******************************************************
+000040***   OBJETIVO DO PROGRAMA - Subprograma callavel que
+000050***   centraliza a validacao do digito verificador
+000060***   (modulo 11) e o mascaramento de CPF e CNPJ, para
+000070***   ser reaproveitado por qualquer programa chamador
+000080***   (MASCARACPF, CPFLOTE, etc) sem duplicar a regra.
+000090***   AUTOR: @PSAntunes
+000100***   DATA : 09/08/2026
+000110***
+000120***   HISTORICO DE ALTERACOES
+000130***   DATA       AUTOR  DESCRICAO
+000140***   09/08/2026 PSA    CRIACAO DO SUBPROGRAMA, EXTRAINDO
+000150***                     A LOGICA DE VALIDACAO/MASCARA QUE
+000160***                     ATE ENTAO ESTAVA DUPLICADA EM
+000170***                     MASCARACPF E CPFLOTE
+000180******************************************************
+000190 ENVIRONMENT DIVISION.
+000200 CONFIGURATION SECTION.
+000210 SPECIAL-NAMES.
+000220     DECIMAL-POINT IS COMMA.
+000230 DATA DIVISION.
+000240 WORKING-STORAGE SECTION.
+000250 01  WRK-CPF-AREA.
+000260     05  WRK-CPF-DIGITO         PIC 9 OCCURS 11 TIMES.
+000270 01  WRK-CPF REDEFINES WRK-CPF-AREA
+000280                                PIC 9(11).
+000290 77  WRK-CPF-MASK               PIC 999.999.999/99 VALUE ZEROS.
+000300 01  WRK-CPF-MASK-PARCIAL.
+000310     05  FILLER                 PIC X(03)  VALUE '***'.
+000320     05  FILLER                 PIC X(01)  VALUE '.'.
+000330     05  FILLER                 PIC X(03)  VALUE '***'.
+000340     05  FILLER                 PIC X(01)  VALUE '.'.
+000350     05  WRK-CPF-PARCIAL-P3     PIC 9(03).
+000360     05  FILLER                 PIC X(01)  VALUE '-'.
+000370     05  WRK-CPF-PARCIAL-P4     PIC 9(02).
+000380 77  WRK-CPF-VALIDO             PIC X(01)  VALUE 'S'.
+000390     88  WRK-CPF-VALIDO-SIM                VALUE 'S'.
+000400 77  WRK-CPF-REPETIDO           PIC X(01)  VALUE 'N'.
+000410     88  WRK-CPF-REPETIDO-SIM              VALUE 'S'.
+000420 01  WRK-CNPJ-AREA.
+000430     05  WRK-CNPJ-DIGITO        PIC 9 OCCURS 14 TIMES.
+000440 01  WRK-CNPJ REDEFINES WRK-CNPJ-AREA
+000450                                PIC 9(14).
+000460 01  WRK-CNPJ-MASK.
+000470     05  WRK-CNPJ-MASK-P1       PIC 9(02).
+000480     05  FILLER                 PIC X(01)  VALUE '.'.
+000490     05  WRK-CNPJ-MASK-P2       PIC 9(03).
+000500     05  FILLER                 PIC X(01)  VALUE '.'.
+000510     05  WRK-CNPJ-MASK-P3       PIC 9(03).
+000520     05  FILLER                 PIC X(01)  VALUE '/'.
+000530     05  WRK-CNPJ-MASK-P4       PIC 9(04).
+000540     05  FILLER                 PIC X(01)  VALUE '-'.
+000550     05  WRK-CNPJ-MASK-P5       PIC 9(02).
+000560 77  WRK-CNPJ-VALIDO            PIC X(01)  VALUE 'S'.
+000570     88  WRK-CNPJ-VALIDO-SIM               VALUE 'S'.
+000580 77  WRK-CNPJ-REPETIDO          PIC X(01)  VALUE 'N'.
+000590     88  WRK-CNPJ-REPETIDO-SIM             VALUE 'S'.
+000600 01  WRK-PESOS-CPF1-LIT.
+000610     05  FILLER                 PIC 9(02)  VALUE 10.
+000620     05  FILLER                 PIC 9(02)  VALUE 09.
+000630     05  FILLER                 PIC 9(02)  VALUE 08.
+000640     05  FILLER                 PIC 9(02)  VALUE 07.
+000650     05  FILLER                 PIC 9(02)  VALUE 06.
+000660     05  FILLER                 PIC 9(02)  VALUE 05.
+000670     05  FILLER                 PIC 9(02)  VALUE 04.
+000680     05  FILLER                 PIC 9(02)  VALUE 03.
+000690     05  FILLER                 PIC 9(02)  VALUE 02.
+000700 01  WRK-PESOS-CPF1 REDEFINES WRK-PESOS-CPF1-LIT.
+000710     05  WRK-PESO-CPF1          PIC 9(02) OCCURS 9 TIMES.
+000720 01  WRK-PESOS-CPF2-LIT.
+000730     05  FILLER                 PIC 9(02)  VALUE 11.
+000740     05  FILLER                 PIC 9(02)  VALUE 10.
+000750     05  FILLER                 PIC 9(02)  VALUE 09.
+000760     05  FILLER                 PIC 9(02)  VALUE 08.
+000770     05  FILLER                 PIC 9(02)  VALUE 07.
+000780     05  FILLER                 PIC 9(02)  VALUE 06.
+000790     05  FILLER                 PIC 9(02)  VALUE 05.
+000800     05  FILLER                 PIC 9(02)  VALUE 04.
+000810     05  FILLER                 PIC 9(02)  VALUE 03.
+000820     05  FILLER                 PIC 9(02)  VALUE 02.
+000830 01  WRK-PESOS-CPF2 REDEFINES WRK-PESOS-CPF2-LIT.
+000840     05  WRK-PESO-CPF2          PIC 9(02) OCCURS 10 TIMES.
+000850 01  WRK-PESOS-CNPJ1-LIT.
+000860     05  FILLER                 PIC 9(02)  VALUE 05.
+000870     05  FILLER                 PIC 9(02)  VALUE 04.
+000880     05  FILLER                 PIC 9(02)  VALUE 03.
+000890     05  FILLER                 PIC 9(02)  VALUE 02.
+000900     05  FILLER                 PIC 9(02)  VALUE 09.
+000910     05  FILLER                 PIC 9(02)  VALUE 08.
+000920     05  FILLER                 PIC 9(02)  VALUE 07.
+000930     05  FILLER                 PIC 9(02)  VALUE 06.
+000940     05  FILLER                 PIC 9(02)  VALUE 05.
+000950     05  FILLER                 PIC 9(02)  VALUE 04.
+000960     05  FILLER                 PIC 9(02)  VALUE 03.
+000970     05  FILLER                 PIC 9(02)  VALUE 02.
+000980 01  WRK-PESOS-CNPJ1 REDEFINES WRK-PESOS-CNPJ1-LIT.
+000990     05  WRK-PESO-CNPJ1         PIC 9(02) OCCURS 12 TIMES.
+001000 01  WRK-PESOS-CNPJ2-LIT.
+001010     05  FILLER                 PIC 9(02)  VALUE 06.
+001020     05  FILLER                 PIC 9(02)  VALUE 05.
+001030     05  FILLER                 PIC 9(02)  VALUE 04.
+001040     05  FILLER                 PIC 9(02)  VALUE 03.
+001050     05  FILLER                 PIC 9(02)  VALUE 02.
+001060     05  FILLER                 PIC 9(02)  VALUE 09.
+001070     05  FILLER                 PIC 9(02)  VALUE 08.
+001080     05  FILLER                 PIC 9(02)  VALUE 07.
+001090     05  FILLER                 PIC 9(02)  VALUE 06.
+001100     05  FILLER                 PIC 9(02)  VALUE 05.
+001110     05  FILLER                 PIC 9(02)  VALUE 04.
+001120     05  FILLER                 PIC 9(02)  VALUE 03.
+001130     05  FILLER                 PIC 9(02)  VALUE 02.
+001140 01  WRK-PESOS-CNPJ2 REDEFINES WRK-PESOS-CNPJ2-LIT.
+001150     05  WRK-PESO-CNPJ2         PIC 9(02) OCCURS 13 TIMES.
+001160 77  WRK-IDX                    PIC 9(02)  COMP VALUE ZERO.
+001170 77  WRK-SOMA                   PIC 9(05)  COMP VALUE ZERO.
+001180 77  WRK-QUOCIENTE              PIC 9(05)  COMP VALUE ZERO.
+001190 77  WRK-RESTO                  PIC 9(05)  COMP VALUE ZERO.
+001200 77  WRK-DV1                    PIC 9(01)  VALUE ZERO.
+001210 77  WRK-DV2                    PIC 9(01)  VALUE ZERO.
+001220 LINKAGE SECTION.
+001230 COPY CPFMASCP.
+001240 PROCEDURE DIVISION USING CM-PARM.
+001250******************************************************
+001260*    0000-MAINLINE - ROTINA PRINCIPAL
+001270******************************************************
+001280 0000-MAINLINE.
+001290     IF CM-TIPO-CPF
+001300         PERFORM 1000-PROCESSAR-CPF THRU 1000-EXIT
+001310     ELSE
+001320         PERFORM 2000-PROCESSAR-CNPJ THRU 2000-EXIT
+001330     END-IF.
+001340     GOBACK.
+001350******************************************************
+001360*    1000-PROCESSAR-CPF - VALIDA E, SE VALIDO, MASCARA
+001370*    O CPF RECEBIDO EM CM-ENTRADA
+001380******************************************************
+001390 1000-PROCESSAR-CPF.
+001400     MOVE CM-ENTRADA(1:11) TO WRK-CPF.
+001410     PERFORM 1100-VALIDAR-CPF THRU 1100-EXIT.
+001420     IF WRK-CPF-VALIDO-SIM
+001430         MOVE 'S' TO CM-VALIDO
+001440         IF CM-MASCARA-PARCIAL
+001450             PERFORM 1200-MASCARAR-CPF-PARCIAL THRU 1200-EXIT
+001460         ELSE
+001470             PERFORM 1300-MASCARAR-CPF-TOTAL THRU 1300-EXIT
+001480         END-IF
+001490     ELSE
+001500         MOVE 'N' TO CM-VALIDO
+001510         MOVE SPACES TO CM-SAIDA-MASCARADA
+001520     END-IF.
+001530 1000-EXIT.
+001540     EXIT.
+001550******************************************************
+001560*    1100-VALIDAR-CPF - CONFERE OS DIGITOS
+001570*    VERIFICADORES DO CPF PELO ALGORITMO MODULO 11
+001580******************************************************
+001590 1100-VALIDAR-CPF.
+001600     MOVE 'S' TO WRK-CPF-VALIDO.
+001610     PERFORM 1110-VERIFICAR-REPETIDO THRU 1110-EXIT.
+001620     IF WRK-CPF-REPETIDO-SIM
+001630         MOVE 'N' TO WRK-CPF-VALIDO
+001640     ELSE
+001650         PERFORM 1120-CALCULAR-DV1 THRU 1120-EXIT
+001660         PERFORM 1130-CALCULAR-DV2 THRU 1130-EXIT
+001670         IF WRK-DV1 NOT = WRK-CPF-DIGITO(10)
+001680            OR WRK-DV2 NOT = WRK-CPF-DIGITO(11)
+001690             MOVE 'N' TO WRK-CPF-VALIDO
+001700         END-IF
+001710     END-IF.
+001720 1100-EXIT.
+001730     EXIT.
+001740******************************************************
+001750*    1110-VERIFICAR-REPETIDO - REJEITA SEQUENCIAS COM
+001760*    OS 11 DIGITOS IGUAIS
+001770******************************************************
+001780 1110-VERIFICAR-REPETIDO.
+001790     MOVE 'S' TO WRK-CPF-REPETIDO.
+001800     PERFORM 1111-COMPARAR-DIGITO THRU 1111-EXIT
+001810         VARYING WRK-IDX FROM 2 BY 1 UNTIL WRK-IDX > 11.
+001820 1110-EXIT.
+001830     EXIT.
+001840 1111-COMPARAR-DIGITO.
+001850     IF WRK-CPF-DIGITO(WRK-IDX) NOT = WRK-CPF-DIGITO(1)
+001860         MOVE 'N' TO WRK-CPF-REPETIDO
+001870     END-IF.
+001880 1111-EXIT.
+001890     EXIT.
+001900******************************************************
+001910*    1120-CALCULAR-DV1 - 1o DIGITO VERIFICADOR DO CPF
+001920******************************************************
+001930 1120-CALCULAR-DV1.
+001940     MOVE ZERO TO WRK-SOMA.
+001950     PERFORM 1121-SOMAR-DV1 THRU 1121-EXIT
+001960         VARYING WRK-IDX FROM 1 BY 1 UNTIL WRK-IDX > 9.
+001970     DIVIDE WRK-SOMA BY 11 GIVING WRK-QUOCIENTE
+001980         REMAINDER WRK-RESTO.
+001990     IF WRK-RESTO < 2
+002000         MOVE ZERO TO WRK-DV1
+002010     ELSE
+002020         COMPUTE WRK-DV1 = 11 - WRK-RESTO
+002030     END-IF.
+002040 1120-EXIT.
+002050     EXIT.
+002060 1121-SOMAR-DV1.
+002070     COMPUTE WRK-SOMA = WRK-SOMA +
+002080         (WRK-CPF-DIGITO(WRK-IDX) * WRK-PESO-CPF1(WRK-IDX)).
+002090 1121-EXIT.
+002100     EXIT.
+002110******************************************************
+002120*    1130-CALCULAR-DV2 - 2o DIGITO VERIFICADOR DO CPF
+002130******************************************************
+002140 1130-CALCULAR-DV2.
+002150     MOVE ZERO TO WRK-SOMA.
+002160     PERFORM 1131-SOMAR-DV2 THRU 1131-EXIT
+002170         VARYING WRK-IDX FROM 1 BY 1 UNTIL WRK-IDX > 10.
+002180     DIVIDE WRK-SOMA BY 11 GIVING WRK-QUOCIENTE
+002190         REMAINDER WRK-RESTO.
+002200     IF WRK-RESTO < 2
+002210         MOVE ZERO TO WRK-DV2
+002220     ELSE
+002230         COMPUTE WRK-DV2 = 11 - WRK-RESTO
+002240     END-IF.
+002250 1130-EXIT.
+002260     EXIT.
+002270 1131-SOMAR-DV2.
+002280     COMPUTE WRK-SOMA = WRK-SOMA +
+002290         (WRK-CPF-DIGITO(WRK-IDX) * WRK-PESO-CPF2(WRK-IDX)).
+002300 1131-EXIT.
+002310     EXIT.
+002320******************************************************
+002330*    1200-MASCARAR-CPF-PARCIAL - MASCARA PARCIAL (LGPD)
+002340*    OCULTANDO OS 6 PRIMEIROS DIGITOS DO CPF
+002350******************************************************
+002360 1200-MASCARAR-CPF-PARCIAL.
+002370     MOVE WRK-CPF(07:03) TO WRK-CPF-PARCIAL-P3.
+002380     MOVE WRK-CPF(10:02) TO WRK-CPF-PARCIAL-P4.
+002390     MOVE WRK-CPF-MASK-PARCIAL TO CM-SAIDA-MASCARADA.
+002400 1200-EXIT.
+002410     EXIT.
+002420******************************************************
+002430*    1300-MASCARAR-CPF-TOTAL - APLICA A MASCARA COMPLETA
+002440******************************************************
+002450 1300-MASCARAR-CPF-TOTAL.
+002460     MOVE WRK-CPF TO WRK-CPF-MASK.
+002470     MOVE WRK-CPF-MASK TO CM-SAIDA-MASCARADA.
+002480 1300-EXIT.
+002490     EXIT.
+002500******************************************************
+002510*    2000-PROCESSAR-CNPJ - VALIDA E, SE VALIDO, MASCARA
+002520*    O CNPJ RECEBIDO EM CM-ENTRADA
+002530******************************************************
+002540 2000-PROCESSAR-CNPJ.
+002550     MOVE CM-ENTRADA(1:14) TO WRK-CNPJ.
+002560     PERFORM 2100-VALIDAR-CNPJ THRU 2100-EXIT.
+002570     IF WRK-CNPJ-VALIDO-SIM
+002580         MOVE 'S' TO CM-VALIDO
+002590         PERFORM 2200-MASCARAR-CNPJ THRU 2200-EXIT
+002600     ELSE
+002610         MOVE 'N' TO CM-VALIDO
+002620         MOVE SPACES TO CM-SAIDA-MASCARADA
+002630     END-IF.
+002640 2000-EXIT.
+002650     EXIT.
+002660******************************************************
+002670*    2100-VALIDAR-CNPJ - CONFERE OS DIGITOS
+002680*    VERIFICADORES DO CNPJ PELO ALGORITMO MODULO 11
+002690******************************************************
+002700 2100-VALIDAR-CNPJ.
+002710     MOVE 'S' TO WRK-CNPJ-VALIDO.
+002720     PERFORM 2110-VERIFICAR-REPETIDO THRU 2110-EXIT.
+002730     IF WRK-CNPJ-REPETIDO-SIM
+002740         MOVE 'N' TO WRK-CNPJ-VALIDO
+002750     ELSE
+002760         PERFORM 2120-CALCULAR-DV1 THRU 2120-EXIT
+002770         PERFORM 2130-CALCULAR-DV2 THRU 2130-EXIT
+002780         IF WRK-DV1 NOT = WRK-CNPJ-DIGITO(13)
+002790            OR WRK-DV2 NOT = WRK-CNPJ-DIGITO(14)
+002800             MOVE 'N' TO WRK-CNPJ-VALIDO
+002810         END-IF
+002820     END-IF.
+002830 2100-EXIT.
+002840     EXIT.
+002850******************************************************
+002860*    2110-VERIFICAR-REPETIDO - REJEITA SEQUENCIAS COM
+002870*    OS 14 DIGITOS IGUAIS
+002880******************************************************
+002890 2110-VERIFICAR-REPETIDO.
+002900     MOVE 'S' TO WRK-CNPJ-REPETIDO.
+002910     PERFORM 2111-COMPARAR-DIGITO THRU 2111-EXIT
+002920         VARYING WRK-IDX FROM 2 BY 1 UNTIL WRK-IDX > 14.
+002930 2110-EXIT.
+002940     EXIT.
+002950 2111-COMPARAR-DIGITO.
+002960     IF WRK-CNPJ-DIGITO(WRK-IDX) NOT = WRK-CNPJ-DIGITO(1)
+002970         MOVE 'N' TO WRK-CNPJ-REPETIDO
+002980     END-IF.
+002990 2111-EXIT.
+003000     EXIT.
+003010******************************************************
+003020*    2120-CALCULAR-DV1 - 1o DIGITO VERIFICADOR DO CNPJ
+003030******************************************************
+003040 2120-CALCULAR-DV1.
+003050     MOVE ZERO TO WRK-SOMA.
+003060     PERFORM 2121-SOMAR-DV1 THRU 2121-EXIT
+003070         VARYING WRK-IDX FROM 1 BY 1 UNTIL WRK-IDX > 12.
+003080     DIVIDE WRK-SOMA BY 11 GIVING WRK-QUOCIENTE
+003090         REMAINDER WRK-RESTO.
+003100     IF WRK-RESTO < 2
+003110         MOVE ZERO TO WRK-DV1
+003120     ELSE
+003130         COMPUTE WRK-DV1 = 11 - WRK-RESTO
+003140     END-IF.
+003150 2120-EXIT.
+003160     EXIT.
+003170 2121-SOMAR-DV1.
+003180     COMPUTE WRK-SOMA = WRK-SOMA +
+003190         (WRK-CNPJ-DIGITO(WRK-IDX) * WRK-PESO-CNPJ1(WRK-IDX)).
+003200 2121-EXIT.
+003210     EXIT.
+003220******************************************************
+003230*    2130-CALCULAR-DV2 - 2o DIGITO VERIFICADOR DO CNPJ
+003240******************************************************
+003250 2130-CALCULAR-DV2.
+003260     MOVE ZERO TO WRK-SOMA.
+003270     PERFORM 2131-SOMAR-DV2 THRU 2131-EXIT
+003280         VARYING WRK-IDX FROM 1 BY 1 UNTIL WRK-IDX > 13.
+003290     DIVIDE WRK-SOMA BY 11 GIVING WRK-QUOCIENTE
+003300         REMAINDER WRK-RESTO.
+003310     IF WRK-RESTO < 2
+003320         MOVE ZERO TO WRK-DV2
+003330     ELSE
+003340         COMPUTE WRK-DV2 = 11 - WRK-RESTO
+003350     END-IF.
+003360 2130-EXIT.
+003370     EXIT.
+003380 2131-SOMAR-DV2.
+003390     COMPUTE WRK-SOMA = WRK-SOMA +
+003400         (WRK-CNPJ-DIGITO(WRK-IDX) * WRK-PESO-CNPJ2(WRK-IDX)).
+003410 2131-EXIT.
+003420     EXIT.
+003430******************************************************
+003440*    2200-MASCARAR-CNPJ - APLICA A MASCARA COMPLETA
+003450******************************************************
+003460 2200-MASCARAR-CNPJ.
+003470     MOVE WRK-CNPJ(01:02) TO WRK-CNPJ-MASK-P1.
+003480     MOVE WRK-CNPJ(03:03) TO WRK-CNPJ-MASK-P2.
+003490     MOVE WRK-CNPJ(06:03) TO WRK-CNPJ-MASK-P3.
+003500     MOVE WRK-CNPJ(09:04) TO WRK-CNPJ-MASK-P4.
+003510     MOVE WRK-CNPJ(13:02) TO WRK-CNPJ-MASK-P5.
+003520     MOVE WRK-CNPJ-MASK TO CM-SAIDA-MASCARADA.
+003530 2200-EXIT.
+003540     EXIT.
