@@ -0,0 +1,208 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CPFRPT01.
+000030******************************************************
+000040***   OBJETIVO DO PROGRAMA - Subprograma de relatorio
+000050***   do job de lote de mascaramento de CPF (CPFLOTE).
+000060***   Recebe, a cada chamada, uma funcao (inicializar o
+000070***   relatorio, imprimir uma linha de detalhe ou
+000080***   imprimir os totais e fechar) e monta o arquivo
+000090***   CPFRPT com cabecalho, quebra de pagina e resumo
+000100***   final de quantidades processadas.
+000110***   AUTOR: @PSAntunes
+000120***   DATA : 09/08/2026
+000130***
+000140***   HISTORICO DE ALTERACOES
+000150***   DATA       AUTOR  DESCRICAO
+000160***   09/08/2026 PSA    CRIACAO DO RELATORIO DE LOTE
+000170***   09/08/2026 PSA    INCLUIDA FUNCAO DE RETOMADA, QUE
+000180***                     REABRE O RELATORIO NO FINAL (OPEN
+000190***                     EXTEND) QUANDO O JOB DE LOTE E
+000200***                     RETOMADO A PARTIR DE UM CHECKPOINT
+000210***   09/08/2026 PSA    NUMERO DE PAGINA PASSA A SER
+000220***                     DEVOLVIDO AO CHAMADOR EM RP-NUM-PAGINA
+000230***                     A CADA CABECALHO/DETALHE IMPRESSO, E
+000240***                     1200-RETOMAR PASSA A CONTINUAR A PARTIR
+000250***                     DESSE NUMERO EM VEZ DE REINICIAR DA
+000260***                     PAGINA 1; QUEBRA DE PAGINA PASSA A
+000270***                     OCORRER EXATAMENTE A CADA 50 LINHAS
+000280***                     DE DETALHE
+000290******************************************************
+000300 ENVIRONMENT DIVISION.
+000310 CONFIGURATION SECTION.
+000320 SPECIAL-NAMES.
+000330     DECIMAL-POINT IS COMMA.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT CPF-RELATORIO ASSIGN TO "CPFRPT"
+000370         ORGANIZATION IS LINE SEQUENTIAL
+000380         FILE STATUS IS WRK-FS-RELATORIO.
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  CPF-RELATORIO.
+000420 01  RPT-LINHA                  PIC X(80).
+000430 WORKING-STORAGE SECTION.
+000440 77  WRK-FS-RELATORIO           PIC X(02)  VALUE SPACES.
+000450     88  WRK-FS-RELATORIO-OK                VALUE '00'.
+000460     88  WRK-FS-RELATORIO-NAO-EXISTE        VALUE '35'.
+000470 01  WRK-DATA-SISTEMA           PIC 9(08).
+000480 01  WRK-DATA-EDITADA.
+000490     05  WRK-DATA-DIA           PIC 9(02).
+000500     05  FILLER                 PIC X(01)  VALUE '/'.
+000510     05  WRK-DATA-MES           PIC 9(02).
+000520     05  FILLER                 PIC X(01)  VALUE '/'.
+000530     05  WRK-DATA-ANO           PIC 9(04).
+000540 01  WRK-HORA-SISTEMA           PIC 9(08).
+000550 01  WRK-HORA-EDITADA.
+000560     05  WRK-HORA-HH            PIC 9(02).
+000570     05  FILLER                 PIC X(01)  VALUE ':'.
+000580     05  WRK-HORA-MM            PIC 9(02).
+000590     05  FILLER                 PIC X(01)  VALUE ':'.
+000600     05  WRK-HORA-SS            PIC 9(02).
+000610 77  WRK-NUM-PAGINA             PIC 9(04)  COMP VALUE ZERO.
+000620 77  WRK-QTD-LINHAS-PAGINA      PIC 9(03)  COMP VALUE ZERO.
+000630 01  WRK-CABECALHO-1.
+000640     05  FILLER                 PIC X(08)  VALUE 'CPFLOTE'.
+000650     05  FILLER                 PIC X(16)  VALUE SPACES.
+000660     05  FILLER                 PIC X(33)  VALUE
+000670         'RELATORIO DE MASCARAMENTO DE CPF'.
+000680     05  FILLER                 PIC X(03)  VALUE SPACES.
+000690     05  FILLER                 PIC X(05)  VALUE 'PAG.'.
+000700     05  WRK-CAB1-PAGINA        PIC ZZZ9.
+000710 01  WRK-CABECALHO-2.
+000720     05  FILLER                 PIC X(06)  VALUE 'DATA: '.
+000730     05  WRK-CAB2-DATA          PIC X(10).
+000740     05  FILLER                 PIC X(40)  VALUE SPACES.
+000750     05  FILLER                 PIC X(06)  VALUE 'HORA: '.
+000760     05  WRK-CAB2-HORA          PIC X(08).
+000770 01  WRK-CABECALHO-3.
+000780     05  FILLER                 PIC X(10)  VALUE 'SEQUENCIA'.
+000790     05  FILLER                 PIC X(06)  VALUE SPACES.
+000800     05  FILLER                 PIC X(14)  VALUE 'CPF MASCARADO'.
+000810     05  FILLER                 PIC X(06)  VALUE SPACES.
+000820     05  FILLER                 PIC X(06)  VALUE 'STATUS'.
+000830 01  WRK-CABECALHO-4.
+000840     05  FILLER                 PIC X(70)  VALUE ALL '-'.
+000850 01  WRK-DETALHE.
+000860     05  WRK-DET-SEQUENCIA      PIC ZZZZZZ9.
+000870     05  FILLER                 PIC X(09)  VALUE SPACES.
+000880     05  WRK-DET-CPF            PIC X(14).
+000890     05  FILLER                 PIC X(08)  VALUE SPACES.
+000900     05  WRK-DET-STATUS         PIC X(08).
+000910 01  WRK-LINHA-TOTAL.
+000920     05  WRK-TOT-ROTULO         PIC X(23).
+000930     05  WRK-TOT-VALOR          PIC ZZZZZZ9.
+000940 LINKAGE SECTION.
+000950 COPY RPTLOTEP.
+000960 PROCEDURE DIVISION USING RP-PARM.
+000970******************************************************
+000980*    0000-MAINLINE - ROTINA PRINCIPAL
+000990******************************************************
+001000 0000-MAINLINE.
+001010     EVALUATE TRUE
+001020         WHEN RP-FUNCAO-INICIALIZAR
+001030             PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+001040         WHEN RP-FUNCAO-DETALHE
+001050             PERFORM 2000-IMPRIMIR-DETALHE THRU 2000-EXIT
+001060         WHEN RP-FUNCAO-FINALIZAR
+001070             PERFORM 3000-IMPRIMIR-TOTAIS THRU 3000-EXIT
+001080         WHEN RP-FUNCAO-RETOMAR
+001090             PERFORM 1200-RETOMAR THRU 1200-EXIT
+001100     END-EVALUATE.
+001110     GOBACK.
+001120******************************************************
+001130*    1000-INICIALIZAR - ABRE O ARQUIVO DO RELATORIO E
+001140*    IMPRIME O CABECALHO DA 1a PAGINA
+001150******************************************************
+001160 1000-INICIALIZAR.
+001170     OPEN OUTPUT CPF-RELATORIO.
+001180     MOVE ZERO TO WRK-NUM-PAGINA.
+001190     PERFORM 1100-IMPRIMIR-CABECALHO THRU 1100-EXIT.
+001200 1000-EXIT.
+001210     EXIT.
+001220******************************************************
+001230*    1100-IMPRIMIR-CABECALHO - MONTA E GRAVA AS LINHAS
+001240*    DE CABECALHO DE UMA NOVA PAGINA DO RELATORIO
+001250******************************************************
+001260 1100-IMPRIMIR-CABECALHO.
+001270     ADD 1 TO WRK-NUM-PAGINA.
+001280     MOVE ZERO TO WRK-QTD-LINHAS-PAGINA.
+001290     ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD.
+001300     ACCEPT WRK-HORA-SISTEMA FROM TIME.
+001310     MOVE WRK-DATA-SISTEMA(7:2) TO WRK-DATA-DIA.
+001320     MOVE WRK-DATA-SISTEMA(5:2) TO WRK-DATA-MES.
+001330     MOVE WRK-DATA-SISTEMA(1:4) TO WRK-DATA-ANO.
+001340     MOVE WRK-HORA-SISTEMA(1:2) TO WRK-HORA-HH.
+001350     MOVE WRK-HORA-SISTEMA(3:2) TO WRK-HORA-MM.
+001360     MOVE WRK-HORA-SISTEMA(5:2) TO WRK-HORA-SS.
+001370     MOVE WRK-NUM-PAGINA TO WRK-CAB1-PAGINA.
+001380     MOVE WRK-DATA-EDITADA TO WRK-CAB2-DATA.
+001390     MOVE WRK-HORA-EDITADA TO WRK-CAB2-HORA.
+001400     WRITE RPT-LINHA FROM WRK-CABECALHO-1.
+001410     WRITE RPT-LINHA FROM WRK-CABECALHO-2.
+001420     MOVE SPACES TO RPT-LINHA.
+001430     WRITE RPT-LINHA.
+001440     WRITE RPT-LINHA FROM WRK-CABECALHO-3.
+001450     WRITE RPT-LINHA FROM WRK-CABECALHO-4.
+001460     MOVE WRK-NUM-PAGINA TO RP-NUM-PAGINA.
+001470 1100-EXIT.
+001480     EXIT.
+001490******************************************************
+001500*    1200-RETOMAR - REABRE O RELATORIO EM MODO EXTEND
+001510*    QUANDO O JOB DE LOTE E RETOMADO A PARTIR DE UM
+001520*    CHECKPOINT, PRESERVANDO O QUE JA FOI IMPRESSO
+001530******************************************************
+001540 1200-RETOMAR.
+001550     OPEN EXTEND CPF-RELATORIO.
+001560     IF WRK-FS-RELATORIO-NAO-EXISTE
+001570         OPEN OUTPUT CPF-RELATORIO
+001580     END-IF.
+001590     MOVE SPACES TO RPT-LINHA.
+001600     WRITE RPT-LINHA.
+001610     MOVE 'RETOMANDO PROCESSAMENTO A PARTIR DE CHECKPOINT'
+001620         TO RPT-LINHA.
+001630     WRITE RPT-LINHA.
+001640     MOVE RP-NUM-PAGINA TO WRK-NUM-PAGINA.
+001650     PERFORM 1100-IMPRIMIR-CABECALHO THRU 1100-EXIT.
+001660 1200-EXIT.
+001670     EXIT.
+001680******************************************************
+001690*    2000-IMPRIMIR-DETALHE - IMPRIME UMA LINHA PARA O
+001700*    CPF PROCESSADO, QUEBRANDO DE PAGINA A CADA 50
+001710*    LINHAS DE DETALHE
+001720******************************************************
+001730 2000-IMPRIMIR-DETALHE.
+001740     IF WRK-QTD-LINHAS-PAGINA >= 50
+001750         PERFORM 1100-IMPRIMIR-CABECALHO THRU 1100-EXIT
+001760     END-IF.
+001770     MOVE RP-SEQUENCIA TO WRK-DET-SEQUENCIA.
+001780     MOVE RP-CPF-MASCARADO TO WRK-DET-CPF.
+001790     IF RP-STATUS-VALIDO
+001800         MOVE 'VALIDO'   TO WRK-DET-STATUS
+001810     ELSE
+001820         MOVE 'INVALIDO' TO WRK-DET-STATUS
+001830     END-IF.
+001840     WRITE RPT-LINHA FROM WRK-DETALHE.
+001850     ADD 1 TO WRK-QTD-LINHAS-PAGINA.
+001860     MOVE WRK-NUM-PAGINA TO RP-NUM-PAGINA.
+001870 2000-EXIT.
+001880     EXIT.
+001890******************************************************
+001900*    3000-IMPRIMIR-TOTAIS - IMPRIME O RESUMO FINAL DO
+001910*    PROCESSAMENTO E FECHA O ARQUIVO DO RELATORIO
+001920******************************************************
+001930 3000-IMPRIMIR-TOTAIS.
+001940     MOVE SPACES TO RPT-LINHA.
+001950     WRITE RPT-LINHA.
+001960     WRITE RPT-LINHA FROM WRK-CABECALHO-4.
+001970     MOVE 'REGISTROS LIDOS.......:' TO WRK-TOT-ROTULO.
+001980     MOVE RP-QTD-LIDOS TO WRK-TOT-VALOR.
+001990     WRITE RPT-LINHA FROM WRK-LINHA-TOTAL.
+002000     MOVE 'REGISTROS REJEITADOS..:' TO WRK-TOT-ROTULO.
+002010     MOVE RP-QTD-REJEITADOS TO WRK-TOT-VALOR.
+002020     WRITE RPT-LINHA FROM WRK-LINHA-TOTAL.
+002030     MOVE 'FORMATO INVALIDO......:' TO WRK-TOT-ROTULO.
+002040     MOVE RP-QTD-FORMATO-INVALIDO TO WRK-TOT-VALOR.
+002050     WRITE RPT-LINHA FROM WRK-LINHA-TOTAL.
+002060     CLOSE CPF-RELATORIO.
+002070 3000-EXIT.
+002080     EXIT.
