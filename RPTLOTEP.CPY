@@ -0,0 +1,22 @@
+000010******************************************************
+000020***   COPYBOOK RPTLOTEP - LAYOUT DOS PARAMETROS DE
+000030***   CHAMADA DO SUBPROGRAMA CPFRPT01 (RELATORIO DO
+000040***   JOB DE LOTE DE MASCARAMENTO DE CPF)
+000050***   AUTOR: @PSAntunes
+000060***   DATA : 09/08/2026
+000070******************************************************
+000080 01  RP-PARM.
+000090     05  RP-FUNCAO              PIC X(01).
+000100         88  RP-FUNCAO-INICIALIZAR         VALUE '1'.
+000110         88  RP-FUNCAO-DETALHE             VALUE '2'.
+000120         88  RP-FUNCAO-FINALIZAR           VALUE '3'.
+000125         88  RP-FUNCAO-RETOMAR             VALUE '4'.
+000130     05  RP-SEQUENCIA           PIC 9(07).
+000140     05  RP-CPF-MASCARADO       PIC X(14).
+000150     05  RP-STATUS              PIC X(01).
+000160         88  RP-STATUS-VALIDO              VALUE 'S'.
+000170         88  RP-STATUS-INVALIDO            VALUE 'N'.
+000180     05  RP-QTD-LIDOS           PIC 9(07).
+000190     05  RP-QTD-REJEITADOS      PIC 9(07).
+000200     05  RP-QTD-FORMATO-INVALIDO PIC 9(07).
+000210     05  RP-NUM-PAGINA          PIC 9(04).
