@@ -0,0 +1,15 @@
+000010******************************************************
+000020***   COPYBOOK GRAVALOP - LAYOUT DOS PARAMETROS DE
+000030***   CHAMADA DO SUBPROGRAMA GRAVALOG (TRILHA DE
+000040***   AUDITORIA DAS TRANSACOES DE MASCARAMENTO)
+000050***   AUTOR: @PSAntunes
+000060***   DATA : 09/08/2026
+000070******************************************************
+000080 01  GL-PARM.
+000090     05  GL-TAM-ENTRADA         PIC 9(02).
+000100     05  GL-HASH-ENTRADA        PIC 9(06).
+000110     05  GL-STATUS              PIC X(01).
+000120         88  GL-STATUS-VALIDO              VALUE 'S'.
+000130         88  GL-STATUS-INVALIDO            VALUE 'N'.
+000140     05  GL-SAIDA-MASCARADA     PIC X(20).
+000150     05  GL-JOB-ID              PIC X(08).
