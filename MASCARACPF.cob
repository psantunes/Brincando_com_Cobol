@@ -1,22 +1,299 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MASCARACPF.
-      ******************************************************
-      ***   OBJETIVO DO PROGRAMA - Receber um número de CPF
-      ***   e colocar uma máscara nele
-      ***   AUTOR: @PSAntunes
-      ***   DATA : 03/09/2023
-      ******************************************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-CPF       PIC 9(11)  VALUE ZEROS.
-       77 WRK-CPF-MASK  PIC 999.999.999/99 VALUE ZEROS.
-       PROCEDURE DIVISION.
-           DISPLAY 'DIGITE UM NUMERO DE CPF: '.
-           ACCEPT WRK-CPF.
-           MOVE WRK-CPF TO WRK-CPF-MASK.
-           DISPLAY 'CPF: ' WRK-CPF-MASK.
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. MASCARACPF.
+000030******************************************************
+000040***   OBJETIVO DO PROGRAMA - Receber um número de CPF
+000050***   ou CNPJ e colocar uma máscara nele
+000060***   AUTOR: @PSAntunes
+000070***   DATA : 03/09/2023
+000080***
+000090***   HISTORICO DE ALTERACOES
+000100***   DATA       AUTOR  DESCRICAO
+000110***   09/08/2026 PSA    VALIDACAO DO CPF (DIGITO
+000120***                     VERIFICADOR MODULO 11) ANTES
+000130***                     DE APLICAR A MASCARA
+000140***   09/08/2026 PSA    INCLUIDO MODO CNPJ (14 DIGITOS)
+000150***                     ALEM DO MODO CPF JA EXISTENTE
+000160***   09/08/2026 PSA    INCLUIDO MODO DE MASCARA PARCIAL
+000170***                     DO CPF (LGPD) QUE OCULTA OS 6
+000180***                     PRIMEIROS DIGITOS NA EXIBICAO
+000190***   09/08/2026 PSA    PROGRAMA PASSA A SER CALLAVEL
+000200***                     (GOBACK NO LUGAR DE STOP RUN) E
+000210***                     RECEBE PARAMETRO OPCIONAL PARA
+000220***                     RODAR EM MODO SOMENTE-VALIDACAO,
+000230***                     PERMITINDO SER CHAMADO PELO MENU
+000240***                     CPFMENU
+000250***   09/08/2026 PSA    ENTRADA DE CPF/CNPJ PASSA A SER
+000260***                     CONFERIDA (SOMENTE DIGITOS, NO
+000270***                     TAMANHO CORRETO) ANTES DE SEGUIR
+000280***                     PARA O CALCULO DO DIGITO
+000290***                     VERIFICADOR; ENTRADA INVALIDA E
+000300***                     REAPRESENTADA AO OPERADOR
+000310***   09/08/2026 PSA    VALIDACAO E MASCARAMENTO DE CPF/
+000320***                     CNPJ PASSAM A SER FEITOS PELO
+000330***                     SUBPROGRAMA COMPARTILHADO CPFMASC,
+000340***                     REMOVENDO A LOGICA QUE ESTAVA
+000350***                     DUPLICADA AQUI E EM CPFLOTE
+000360***   09/08/2026 PSA    0000-MAINLINE PASSA A ZERAR O MODO
+000370***                     SOMENTE-VALIDACAO QUANDO O PARAMETRO
+000380***                     NAO FOR INFORMADO NA CHAMADA, PARA
+000390***                     NAO HERDAR O ESTADO DE UMA CHAMADA
+000400***                     ANTERIOR NA MESMA EXECUCAO
+000410******************************************************
+000420 ENVIRONMENT DIVISION.
+000430 CONFIGURATION SECTION.
+000440 SPECIAL-NAMES.
+000450     DECIMAL-POINT IS COMMA.
+000460 DATA DIVISION.
+000470 WORKING-STORAGE SECTION.
+000480 77  WRK-TIPO-DOC               PIC X(01)  VALUE 'F'.
+000490     88  WRK-TIPO-CPF                      VALUE 'F'.
+000500     88  WRK-TIPO-CNPJ                     VALUE 'J'.
+000510 77  WRK-SOMENTE-VALIDAR        PIC X(01)  VALUE 'N'.
+000520     88  WRK-SOMENTE-VALIDAR-SIM           VALUE 'S'.
+000530 01  WRK-CPF-AREA.
+000540     05  WRK-CPF-DIGITO         PIC 9 OCCURS 11 TIMES.
+000550 01  WRK-CPF REDEFINES WRK-CPF-AREA
+000560                                PIC 9(11).
+000570 77  WRK-CPF-ENTRADA            PIC X(11)  VALUE SPACES.
+000580 77  WRK-CPF-ENTRADA-OK         PIC X(01)  VALUE 'N'.
+000590     88  WRK-CPF-ENTRADA-OK-SIM             VALUE 'S'.
+000600 77  WRK-MODO-MASCARA           PIC X(01)  VALUE 'T'.
+000610     88  WRK-MASCARA-TOTAL                 VALUE 'T'.
+000620     88  WRK-MASCARA-PARCIAL               VALUE 'P'.
+000630 01  WRK-CNPJ-AREA.
+000640     05  WRK-CNPJ-DIGITO        PIC 9 OCCURS 14 TIMES.
+000650 01  WRK-CNPJ REDEFINES WRK-CNPJ-AREA
+000660                                PIC 9(14).
+000670 77  WRK-CNPJ-ENTRADA           PIC X(14)  VALUE SPACES.
+000680 77  WRK-CNPJ-ENTRADA-OK        PIC X(01)  VALUE 'N'.
+000690     88  WRK-CNPJ-ENTRADA-OK-SIM             VALUE 'S'.
+000700 77  WRK-IDX                    PIC 9(02)  COMP VALUE ZERO.
+000710 77  WRK-SOMA-HASH              PIC 9(08)  COMP VALUE ZERO.
+000720 77  WRK-QUOCIENTE-HASH         PIC 9(08)  COMP VALUE ZERO.
+000730 77  WRK-HASH                   PIC 9(06)  VALUE ZERO.
+000740 COPY GRAVALOP.
+000750 COPY CPFMASCP.
+000760 LINKAGE SECTION.
+000770 01  LK-VALIDAR-SOMENTE         PIC X(01).
+000780 PROCEDURE DIVISION USING OPTIONAL LK-VALIDAR-SOMENTE.
+000790******************************************************
+000800*    0000-MAINLINE - ROTINA PRINCIPAL
+000810******************************************************
+000820 0000-MAINLINE.
+000830     IF LK-VALIDAR-SOMENTE IS NOT OMITTED
+000840         MOVE LK-VALIDAR-SOMENTE TO WRK-SOMENTE-VALIDAR
+000850     ELSE
+000860         MOVE 'N' TO WRK-SOMENTE-VALIDAR
+000870     END-IF.
+000880     PERFORM 1000-OBTER-TIPO-DOC THRU 1000-EXIT.
+000890     IF WRK-TIPO-CPF
+000900         PERFORM 1100-OBTER-CPF THRU 1100-EXIT
+000910         IF NOT WRK-SOMENTE-VALIDAR-SIM
+000920             PERFORM 1150-OBTER-MODO-MASCARA THRU 1150-EXIT
+000930         END-IF
+000940         PERFORM 2000-PROCESSAR-CPF THRU 2000-EXIT
+000950         IF WRK-SOMENTE-VALIDAR-SIM
+000960             IF CM-VALIDO-SIM
+000970                 DISPLAY 'CPF VALIDO'
+000980             ELSE
+000990                 DISPLAY 'CPF INVALIDO'
+001000             END-IF
+001010         ELSE
+001020             IF CM-VALIDO-SIM
+001030                 DISPLAY 'CPF: ' CM-SAIDA-MASCARADA
+001040             ELSE
+001050                 DISPLAY 'CPF INVALIDO - DIGITO VERIFICADOR '
+001060                         'NAO CONFERE'
+001070             END-IF
+001080         END-IF
+001090         PERFORM 7000-REGISTRAR-AUDITORIA-CPF THRU 7000-EXIT
+001100     ELSE
+001110         PERFORM 1200-OBTER-CNPJ THRU 1200-EXIT
+001120         PERFORM 4000-PROCESSAR-CNPJ THRU 4000-EXIT
+001130         IF WRK-SOMENTE-VALIDAR-SIM
+001140             IF CM-VALIDO-SIM
+001150                 DISPLAY 'CNPJ VALIDO'
+001160             ELSE
+001170                 DISPLAY 'CNPJ INVALIDO'
+001180             END-IF
+001190         ELSE
+001200             IF CM-VALIDO-SIM
+001210                 DISPLAY 'CNPJ: ' CM-SAIDA-MASCARADA
+001220             ELSE
+001230                 DISPLAY 'CNPJ INVALIDO - DIGITO VERIFICADOR '
+001240                         'NAO CONFERE'
+001250         END-IF
+001260         PERFORM 7100-REGISTRAR-AUDITORIA-CNPJ THRU 7100-EXIT
+001270     END-IF.
+001280     GOBACK.
+001290******************************************************
+001300*    1000-OBTER-TIPO-DOC - PERGUNTA SE O DOCUMENTO E
+001310*    CPF (PESSOA FISICA) OU CNPJ (PESSOA JURIDICA)
+001320******************************************************
+001330 1000-OBTER-TIPO-DOC.
+001340     DISPLAY 'DIGITE F PARA CPF OU J PARA CNPJ: '.
+001350     ACCEPT WRK-TIPO-DOC.
+001360     IF NOT WRK-TIPO-CPF AND NOT WRK-TIPO-CNPJ
+001370         MOVE 'F' TO WRK-TIPO-DOC
+001380     END-IF.
+001390 1000-EXIT.
+001400     EXIT.
+001410******************************************************
+001420*    1100-OBTER-CPF - LE O CPF DIGITADO PELO OPERADOR,
+001430*    REAPRESENTANDO O PROMPT ENQUANTO A ENTRADA NAO FOR
+001440*    NUMERICA E DO TAMANHO CORRETO (11 DIGITOS)
+001450******************************************************
+001460 1100-OBTER-CPF.
+001470     MOVE 'N' TO WRK-CPF-ENTRADA-OK.
+001480     PERFORM 1110-LER-CPF THRU 1110-EXIT
+001490         UNTIL WRK-CPF-ENTRADA-OK-SIM.
+001500 1100-EXIT.
+001510     EXIT.
+001520 1110-LER-CPF.
+001530     DISPLAY 'DIGITE UM NUMERO DE CPF (11 DIGITOS): '.
+001540     ACCEPT WRK-CPF-ENTRADA.
+001550     IF WRK-CPF-ENTRADA IS NUMERIC
+001560         MOVE 'S' TO WRK-CPF-ENTRADA-OK
+001570         MOVE WRK-CPF-ENTRADA TO WRK-CPF
+001580     ELSE
+001590         MOVE 'N' TO WRK-CPF-ENTRADA-OK
+001600         DISPLAY 'ENTRADA INVALIDA - INFORME SOMENTE OS 11 '
+001610                 'DIGITOS NUMERICOS DO CPF'
+001620     END-IF.
+001630 1110-EXIT.
+001640     EXIT.
+001650******************************************************
+001660*    1150-OBTER-MODO-MASCARA - PERGUNTA SE A EXIBICAO
+001670*    DEVE SER TOTAL OU PARCIAL (LGPD - MINIMIZACAO DE
+001680*    DADOS PARA QUEM NAO PRECISA DO CPF COMPLETO)
+001690******************************************************
+001700 1150-OBTER-MODO-MASCARA.
+001710     DISPLAY 'DIGITE T PARA MASCARA TOTAL OU P PARA '
+001720             'MASCARA PARCIAL (LGPD): '.
+001730     ACCEPT WRK-MODO-MASCARA.
+001740     IF NOT WRK-MASCARA-TOTAL AND NOT WRK-MASCARA-PARCIAL
+001750         MOVE 'T' TO WRK-MODO-MASCARA
+001760     END-IF.
+001770 1150-EXIT.
+001780     EXIT.
+001790******************************************************
+001800*    1200-OBTER-CNPJ - LE O CNPJ DIGITADO PELO OPERADOR,
+001810*    REAPRESENTANDO O PROMPT ENQUANTO A ENTRADA NAO FOR
+001820*    NUMERICA E DO TAMANHO CORRETO (14 DIGITOS)
+001830******************************************************
+001840 1200-OBTER-CNPJ.
+001850     MOVE 'N' TO WRK-CNPJ-ENTRADA-OK.
+001860     PERFORM 1210-LER-CNPJ THRU 1210-EXIT
+001870         UNTIL WRK-CNPJ-ENTRADA-OK-SIM.
+001880 1200-EXIT.
+001890     EXIT.
+001900 1210-LER-CNPJ.
+001910     DISPLAY 'DIGITE UM NUMERO DE CNPJ (14 DIGITOS): '.
+001920     ACCEPT WRK-CNPJ-ENTRADA.
+001930     IF WRK-CNPJ-ENTRADA IS NUMERIC
+001940         MOVE 'S' TO WRK-CNPJ-ENTRADA-OK
+001950         MOVE WRK-CNPJ-ENTRADA TO WRK-CNPJ
+001960     ELSE
+001970         MOVE 'N' TO WRK-CNPJ-ENTRADA-OK
+001980         DISPLAY 'ENTRADA INVALIDA - INFORME SOMENTE OS 14 '
+001990                 'DIGITOS NUMERICOS DO CNPJ'
+002000     END-IF.
+002010 1210-EXIT.
+002020     EXIT.
+002030******************************************************
+002040*    2000-PROCESSAR-CPF - MONTA OS PARAMETROS E CHAMA O
+002050*    SUBPROGRAMA CPFMASC PARA VALIDAR E MASCARAR O CPF
+002060******************************************************
+002070 2000-PROCESSAR-CPF.
+002080     MOVE 'F' TO CM-TIPO-DOC.
+002090     MOVE WRK-MODO-MASCARA TO CM-MODO-MASCARA.
+002100     MOVE SPACES TO CM-ENTRADA.
+002110     MOVE WRK-CPF-ENTRADA TO CM-ENTRADA(1:11).
+002120     CALL 'CPFMASC' USING CM-PARM.
+002130 2000-EXIT.
+002140     EXIT.
+002150******************************************************
+002160*    4000-PROCESSAR-CNPJ - MONTA OS PARAMETROS E CHAMA O
+002170*    SUBPROGRAMA CPFMASC PARA VALIDAR E MASCARAR O CNPJ
+002180******************************************************
+002190 4000-PROCESSAR-CNPJ.
+002200     MOVE 'J' TO CM-TIPO-DOC.
+002210     MOVE 'T' TO CM-MODO-MASCARA.
+002220     MOVE WRK-CNPJ-ENTRADA TO CM-ENTRADA.
+002230     CALL 'CPFMASC' USING CM-PARM.
+002240 4000-EXIT.
+002250     EXIT.
+002260******************************************************
+002270*    6000-CALCULAR-HASH-CPF - CHECKSUM SIMPLES (NAO
+002280*    CRIPTOGRAFICO) DO CPF DIGITADO, USADO APENAS NA
+002290*    TRILHA DE AUDITORIA NO LUGAR DO NUMERO EM CLARO
+002300******************************************************
+002310 6000-CALCULAR-HASH-CPF.
+002320     MOVE ZERO TO WRK-SOMA-HASH.
+002330     PERFORM 6010-SOMAR-HASH-CPF THRU 6010-EXIT
+002340         VARYING WRK-IDX FROM 1 BY 1 UNTIL WRK-IDX > 11.
+002350     DIVIDE WRK-SOMA-HASH BY 999983 GIVING WRK-QUOCIENTE-HASH
+002360         REMAINDER WRK-HASH.
+002370 6000-EXIT.
+002380     EXIT.
+002390 6010-SOMAR-HASH-CPF.
+002400     COMPUTE WRK-SOMA-HASH = WRK-SOMA-HASH +
+002410         (WRK-CPF-DIGITO(WRK-IDX) * WRK-IDX).
+002420 6010-EXIT.
+002430     EXIT.
+002440******************************************************
+002450*    6100-CALCULAR-HASH-CNPJ - CHECKSUM SIMPLES (NAO
+002460*    CRIPTOGRAFICO) DO CNPJ DIGITADO, USADO APENAS NA
+002470*    TRILHA DE AUDITORIA NO LUGAR DO NUMERO EM CLARO
+002480******************************************************
+002490 6100-CALCULAR-HASH-CNPJ.
+002500     MOVE ZERO TO WRK-SOMA-HASH.
+002510     PERFORM 6110-SOMAR-HASH-CNPJ THRU 6110-EXIT
+002520         VARYING WRK-IDX FROM 1 BY 1 UNTIL WRK-IDX > 14.
+002530     DIVIDE WRK-SOMA-HASH BY 999983 GIVING WRK-QUOCIENTE-HASH
+002540         REMAINDER WRK-HASH.
+002550 6100-EXIT.
+002560     EXIT.
+002570 6110-SOMAR-HASH-CNPJ.
+002580     COMPUTE WRK-SOMA-HASH = WRK-SOMA-HASH +
+002590         (WRK-CNPJ-DIGITO(WRK-IDX) * WRK-IDX).
+002600 6110-EXIT.
+002610     EXIT.
+002620******************************************************
+002630*    7000-REGISTRAR-AUDITORIA-CPF - GRAVA A TRANSACAO
+002640*    DE MASCARAMENTO DE CPF NA TRILHA DE AUDITORIA
+002650******************************************************
+002660 7000-REGISTRAR-AUDITORIA-CPF.
+002670     PERFORM 6000-CALCULAR-HASH-CPF THRU 6000-EXIT.
+002680     MOVE 11 TO GL-TAM-ENTRADA.
+002690     MOVE WRK-HASH TO GL-HASH-ENTRADA.
+002700     MOVE 'MASCARAC' TO GL-JOB-ID.
+002710     IF CM-VALIDO-SIM
+002720         MOVE 'S' TO GL-STATUS
+002730         MOVE CM-SAIDA-MASCARADA TO GL-SAIDA-MASCARADA
+002740     ELSE
+002750         MOVE 'N' TO GL-STATUS
+002760         MOVE SPACES TO GL-SAIDA-MASCARADA
+002770     END-IF.
+002780     CALL 'GRAVALOG' USING GL-PARM.
+002790 7000-EXIT.
+002800     EXIT.
+002810******************************************************
+002820*    7100-REGISTRAR-AUDITORIA-CNPJ - GRAVA A TRANSACAO
+002830*    DE MASCARAMENTO DE CNPJ NA TRILHA DE AUDITORIA
+002840******************************************************
+002850 7100-REGISTRAR-AUDITORIA-CNPJ.
+002860     PERFORM 6100-CALCULAR-HASH-CNPJ THRU 6100-EXIT.
+002870     MOVE 14 TO GL-TAM-ENTRADA.
+002880     MOVE WRK-HASH TO GL-HASH-ENTRADA.
+002890     MOVE 'MASCARAC' TO GL-JOB-ID.
+002900     IF CM-VALIDO-SIM
+002910         MOVE 'S' TO GL-STATUS
+002920         MOVE CM-SAIDA-MASCARADA TO GL-SAIDA-MASCARADA
+002930     ELSE
+002940         MOVE 'N' TO GL-STATUS
+002950         MOVE SPACES TO GL-SAIDA-MASCARADA
+002960     END-IF.
+002970     CALL 'GRAVALOG' USING GL-PARM.
+002980 7100-EXIT.
+002990     EXIT.
