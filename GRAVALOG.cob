@@ -0,0 +1,79 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. GRAVALOG.
+000030******************************************************
+000040***   OBJETIVO DO PROGRAMA - Subprograma utilitario
+000050***   chamado pelos programas de mascaramento de CPF
+000060***   e CNPJ para gravar uma trilha de auditoria (data,
+000070***   hora, job/operador, tamanho e hash da entrada e
+000080***   saida mascarada) a cada transacao processada.
+000090***   AUTOR: @PSAntunes
+000100***   DATA : 09/08/2026
+000110***
+000120***   HISTORICO DE ALTERACOES
+000130***   DATA       AUTOR  DESCRICAO
+000140***   09/08/2026 PSA    CRIACAO DO MODULO DE AUDITORIA
+000150******************************************************
+000160 ENVIRONMENT DIVISION.
+000170 CONFIGURATION SECTION.
+000180 SPECIAL-NAMES.
+000190     DECIMAL-POINT IS COMMA.
+000200 INPUT-OUTPUT SECTION.
+000210 FILE-CONTROL.
+000220     SELECT AUDITORIA-LOG ASSIGN TO "CPFAUD"
+000230         ORGANIZATION IS LINE SEQUENTIAL
+000235         FILE STATUS IS WRK-FS-AUDITORIA.
+000240 DATA DIVISION.
+000250 FILE SECTION.
+000260 FD  AUDITORIA-LOG.
+000270 01  LOG-REGISTRO.
+000280     05  LOG-DATA               PIC 9(08).
+000290     05  FILLER                 PIC X(01).
+000300     05  LOG-HORA               PIC 9(08).
+000310     05  FILLER                 PIC X(01).
+000320     05  LOG-JOB                PIC X(08).
+000330     05  FILLER                 PIC X(01).
+000340     05  LOG-STATUS             PIC X(01).
+000350     05  FILLER                 PIC X(01).
+000360     05  LOG-TAM                PIC 9(02).
+000370     05  FILLER                 PIC X(01).
+000380     05  LOG-HASH               PIC 9(06).
+000390     05  FILLER                 PIC X(01).
+000400     05  LOG-SAIDA              PIC X(20).
+000410 WORKING-STORAGE SECTION.
+000420 01  WRK-DATA-SISTEMA           PIC 9(08).
+000430 01  WRK-HORA-SISTEMA           PIC 9(08).
+000435 77  WRK-FS-AUDITORIA           PIC X(02)  VALUE SPACES.
+000436     88  WRK-FS-AUDITORIA-OK               VALUE '00'.
+000437     88  WRK-FS-AUDITORIA-NAO-EXISTE        VALUE '35'.
+000440 LINKAGE SECTION.
+000450 COPY GRAVALOP.
+000460 PROCEDURE DIVISION USING GL-PARM.
+000470******************************************************
+000480*    0000-MAINLINE - ROTINA PRINCIPAL
+000490******************************************************
+000500 0000-MAINLINE.
+000510     PERFORM 1000-GRAVAR-REGISTRO THRU 1000-EXIT.
+000520     GOBACK.
+000530******************************************************
+000540*    1000-GRAVAR-REGISTRO - MONTA E GRAVA O REGISTRO
+000550*    DE AUDITORIA NO FINAL DO ARQUIVO CPFAUD
+000560******************************************************
+000570 1000-GRAVAR-REGISTRO.
+000580     ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD.
+000590     ACCEPT WRK-HORA-SISTEMA FROM TIME.
+000600     MOVE SPACES TO LOG-REGISTRO.
+000610     MOVE WRK-DATA-SISTEMA TO LOG-DATA.
+000620     MOVE WRK-HORA-SISTEMA TO LOG-HORA.
+000630     MOVE GL-JOB-ID        TO LOG-JOB.
+000640     MOVE GL-STATUS        TO LOG-STATUS.
+000650     MOVE GL-TAM-ENTRADA   TO LOG-TAM.
+000660     MOVE GL-HASH-ENTRADA  TO LOG-HASH.
+000670     MOVE GL-SAIDA-MASCARADA TO LOG-SAIDA.
+000680     OPEN EXTEND AUDITORIA-LOG.
+000685     IF WRK-FS-AUDITORIA-NAO-EXISTE
+000686         OPEN OUTPUT AUDITORIA-LOG
+000687     END-IF.
+000690     WRITE LOG-REGISTRO.
+000700     CLOSE AUDITORIA-LOG.
+000710 1000-EXIT.
+000720     EXIT.
