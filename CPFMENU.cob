@@ -0,0 +1,85 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CPFMENU.
+000030******************************************************
+000040***   OBJETIVO DO PROGRAMA - Menu principal do
+000050***   utilitario de mascaramento de CPF/CNPJ. Centraliza
+000060***   o acesso as rotinas de mascaramento interativo
+000070***   (MASCARACPF), validacao isolada e processamento
+000080***   de lote (CPFLOTE), sem que o operador precise
+000090***   saber quais programas existem por tras do menu.
+000100***   AUTOR: @PSAntunes
+000110***   DATA : 09/08/2026
+000120***
+000130***   HISTORICO DE ALTERACOES
+000140***   DATA       AUTOR  DESCRICAO
+000150***   09/08/2026 PSA    CRIACAO DO MENU CPFMENU
+000160******************************************************
+000170 ENVIRONMENT DIVISION.
+000180 CONFIGURATION SECTION.
+000190 SPECIAL-NAMES.
+000200     DECIMAL-POINT IS COMMA.
+000210 DATA DIVISION.
+000220 WORKING-STORAGE SECTION.
+000230 77  WRK-OPCAO                  PIC 9(01)  VALUE ZERO.
+000240     88  WRK-OPCAO-MASCARAR                VALUE 1.
+000250     88  WRK-OPCAO-VALIDAR                 VALUE 2.
+000260     88  WRK-OPCAO-LOTE                     VALUE 3.
+000270     88  WRK-OPCAO-SAIR                     VALUE 9.
+000280 77  WRK-VALIDAR-SOMENTE         PIC X(01)  VALUE SPACES.
+000290 77  WRK-CONTINUAR               PIC X(01)  VALUE 'S'.
+000300     88  WRK-CONTINUAR-SIM                  VALUE 'S'.
+000310 PROCEDURE DIVISION.
+000320******************************************************
+000330*    0000-MAINLINE - ROTINA PRINCIPAL DO MENU
+000340******************************************************
+000350 0000-MAINLINE.
+000360     PERFORM 1000-PROCESSAR-MENU THRU 1000-EXIT
+000370         UNTIL NOT WRK-CONTINUAR-SIM.
+000380     STOP RUN.
+000390******************************************************
+000400*    1000-PROCESSAR-MENU - EXIBE AS OPCOES, LE A ESCOLHA
+000410*    DO OPERADOR E ACIONA O PROGRAMA CORRESPONDENTE
+000420******************************************************
+000430 1000-PROCESSAR-MENU.
+000440     PERFORM 1100-EXIBIR-MENU THRU 1100-EXIT.
+000450     PERFORM 1200-LER-OPCAO THRU 1200-EXIT.
+000460     EVALUATE TRUE
+000470         WHEN WRK-OPCAO-MASCARAR
+000480             MOVE SPACES TO WRK-VALIDAR-SOMENTE
+000490             CALL 'MASCARACPF' USING OMITTED
+000500         WHEN WRK-OPCAO-VALIDAR
+000510             MOVE 'S' TO WRK-VALIDAR-SOMENTE
+000520             CALL 'MASCARACPF' USING WRK-VALIDAR-SOMENTE
+000530         WHEN WRK-OPCAO-LOTE
+000540             CALL 'CPFLOTE'
+000550         WHEN WRK-OPCAO-SAIR
+000560             MOVE 'N' TO WRK-CONTINUAR
+000570         WHEN OTHER
+000580             DISPLAY 'OPCAO INVALIDA, TENTE NOVAMENTE'
+000590     END-EVALUATE.
+000600 1000-EXIT.
+000610     EXIT.
+000620******************************************************
+000630*    1100-EXIBIR-MENU - APRESENTA AS OPCOES DO MENU
+000640******************************************************
+000650 1100-EXIBIR-MENU.
+000660     DISPLAY ' '.
+000670     DISPLAY '============================================'.
+000680     DISPLAY '   UTILITARIO DE MASCARAMENTO DE CPF/CNPJ'.
+000690     DISPLAY '============================================'.
+000700     DISPLAY '  1 - MASCARAR CPF OU CNPJ (INTERATIVO)'.
+000710     DISPLAY '  2 - VALIDAR CPF OU CNPJ (SEM MASCARAR)'.
+000720     DISPLAY '  3 - PROCESSAR LOTE DE CPF (ARQUIVO)'.
+000730     DISPLAY '  9 - SAIR'.
+000740     DISPLAY '============================================'.
+000750     DISPLAY 'DIGITE A OPCAO DESEJADA: '.
+000760 1100-EXIT.
+000770     EXIT.
+000780******************************************************
+000790*    1200-LER-OPCAO - LE A OPCAO ESCOLHIDA PELO OPERADOR
+000800******************************************************
+000810 1200-LER-OPCAO.
+000820     MOVE ZERO TO WRK-OPCAO.
+000830     ACCEPT WRK-OPCAO.
+000840 1200-EXIT.
+000850     EXIT.
